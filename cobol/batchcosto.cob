@@ -40,9 +40,13 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-VENCIMIENTOS.
 
-      * Archivo de salida para el historico de precios
+      * Archivo de salida para el historico de precios. Indexado por
+      * producto (pedido 008) para permitir consultas puntuales sin
+      * recorrer el archivo completo
            SELECT HISTORICO-OUT-FILE ASSIGN TO "historico.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HR-PRODUCTO-ID
                FILE STATUS IS FS-HISTORICO.
 
       * Archivo de salida para las alertas
@@ -50,6 +54,38 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-ALERTAS.
 
+      * Archivo de salida para alertas de lotes que no matchean contra
+      * costos.dat (pedido 004)
+           SELECT ALERTAS-RECHAZADAS-OUT-FILE
+               ASSIGN TO "alertas_rechazadas.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ALERTAS-RECHAZ.
+
+      * Archivo de salida para el reporte impreso del corte de control
+           SELECT REPORTE-OUT-FILE ASSIGN TO "reporte_costos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORTE.
+
+      * Archivo de checkpoint para reinicio del corte de control
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint_batchcostos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
+      * Archivo de auditoria de corridas, compartido con CALC-COSTOS
+      * (pedido 009). Se asume que ambos programas corren de forma
+      * que este nombre resuelve al mismo directorio de datos
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "run_control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+      * Maestro de productos (descripcion, categoria, punto de
+      * reorden), indexado por ID de producto (pedido 007)
+           SELECT PRODUCTOS-FILE ASSIGN TO "productos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PR-PRODUCTO-ID
+               FILE STATUS IS FS-PRODUCTOS.
+
        DATA DIVISION.
        FILE SECTION.
       *-----------------------------------------------------------------
@@ -65,27 +101,85 @@
 
       *-----------------------------------------------------------------
       * Def. del archivo de entrada para vencimientos (Formato TEXTO)
+      * VR-FEC-VENC viene en formato AAAAMMDD
       *-----------------------------------------------------------------
        FD  VENCIMIENTOS-IN-FILE.
        01  VENCIMIENTOS-IN-RECORD.
            05 VR-LOTE-ID           PIC X(9).
+           05 VR-FEC-VENC          PIC X(8).
 
       *-----------------------------------------------------------------
-      * Def. del archivo de salida para historico (Formato TEXTO)
-      * COBOL escribe: ID(9) | COSTOPROM(11,"150.75") | GANANCIA(6,"25.50")
+      * Def. del archivo de salida para historico (indexado por
+      * HR-PRODUCTO-ID, pedido 008)
+      * COBOL escribe: ID(9) | COSTOPROM(14,"150,75") con separador de
+      * miles | GANANCIA(6,"25,50"), ambos editados con el punto
+      * decimal de CONFIGURATION SECTION (DECIMAL-POINT IS COMMA)
       *-----------------------------------------------------------------
        FD  HISTORICO-OUT-FILE.
        01  HISTORICO-OUT-RECORD.
            05 HR-PRODUCTO-ID       PIC X(9).
-           05 HR-COSTO-PROMEDIO    PIC X(11).
-           05 HR-PORC-GANANCIA     PIC X(6).
+           05 HR-COSTO-PROMEDIO    PIC ZZZ.ZZZ.ZZ9,99.
+           05 HR-PORC-GANANCIA     PIC ZZ9,99.
 
       *-----------------------------------------------------------------
       * Def. del archivo de salida para alertas (Formato TEXTO)
+      * AR-NIVEL-ALERTA: CRITICA (<=7 dias), URGENTE (<=15 dias),
+      * PREVENTIVA (<=30 dias) o SIN-ALERTA (mas de 30 dias)
       *-----------------------------------------------------------------
        FD  ALERTAS-OUT-FILE.
        01  ALERTAS-OUT-RECORD.
            05 AR-LOTE-ID           PIC X(9).
+           05 AR-FEC-VENC          PIC X(8).
+           05 AR-DIAS-RESTANTES    PIC S9(4)
+                                    SIGN IS TRAILING SEPARATE CHARACTER.
+           05 AR-NIVEL-ALERTA      PIC X(10).
+
+      *-----------------------------------------------------------------
+      * Def. del archivo de salida para alertas rechazadas (lotes sin
+      * producto correspondiente en costos.dat)
+      *-----------------------------------------------------------------
+       FD  ALERTAS-RECHAZADAS-OUT-FILE.
+       01  ALERTAS-RECHAZADAS-OUT-RECORD.
+           05 ARR-LOTE-ID          PIC X(9).
+           05 ARR-FEC-VENC         PIC X(8).
+           05 ARR-MOTIVO           PIC X(32).
+
+      *-----------------------------------------------------------------
+      * Def. del archivo de salida para el reporte de corte de control
+      *-----------------------------------------------------------------
+       FD  REPORTE-OUT-FILE.
+       01  REPORTE-LINEA           PIC X(80).
+
+      *-----------------------------------------------------------------
+      * Def. del archivo de checkpoint (reinicio del corte de control)
+      * Guarda el ultimo producto totalmente comprometido a
+      * historico.dat, la posicion (cantidad de registros leidos) en
+      * costos.dat en ese momento, y el contador de costos acumulado
+      *-----------------------------------------------------------------
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-PRODUCTO-ID     PIC 9(9).
+           05 CKPT-LINEA           PIC 9(9).
+           05 CKPT-CONTADOR        PIC 9(4).
+           05 CKPT-PAGINA          PIC 9(4).
+           05 CKPT-CONTADOR-BLOQUE PIC 9(3).
+           05 CKPT-PRODS-BLOQUE    PIC 9(3).
+
+      *-----------------------------------------------------------------
+      * Def. del maestro de productos (pedido 007)
+      *-----------------------------------------------------------------
+       FD  PRODUCTOS-FILE.
+       01  PRODUCTOS-RECORD.
+           05 PR-PRODUCTO-ID       PIC 9(9).
+           05 PR-DESCRIPCION       PIC X(30).
+           05 PR-CATEGORIA         PIC X(15).
+           05 PR-PUNTO-REORDEN     PIC 9(9).
+
+      *-----------------------------------------------------------------
+      * Def. del archivo de auditoria de corridas (pedido 009)
+      *-----------------------------------------------------------------
+       FD  AUDIT-TRAIL-FILE.
+           COPY RUNCTRL.
 
        WORKING-STORAGE SECTION.
 
@@ -118,12 +212,25 @@
        01  WS-CONTROL.
            05 WS-CONTADOR-ALERTAS     PIC 9(4) VALUE 0.
            05 WS-CONTADOR-COSTOS      PIC 9(4) VALUE 0.
+           05 WS-CONTADOR-ALERT-RECH  PIC 9(4) VALUE 0.
+           05 WS-CONTADOR-VENC-LEIDOS PIC 9(4) VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Rastro de auditoria compartido con CALC-COSTOS (pedido 009)
+      *-----------------------------------------------------------------
+       01  WS-AUDIT-CONTROL.
+           05 WS-AUDIT-JOB-NAME       PIC X(12) VALUE "BATCHCOSTOS".
 
        01  WS-FILE-STATUS-VALUES.
            05 FS-COSTOS               PIC X(2).
            05 FS-VENCIMIENTOS         PIC X(2).
            05 FS-HISTORICO            PIC X(2).
            05 FS-ALERTAS              PIC X(2).
+           05 FS-ALERTAS-RECHAZ       PIC X(2).
+           05 FS-REPORTE              PIC X(2).
+           05 FS-CHECKPOINT           PIC X(2).
+           05 FS-PRODUCTOS            PIC X(2).
+           05 FS-AUDIT                PIC X(2).
            05 FS-ERROR-MSG            PIC X(2).
                88 FS-OK               VALUE "00".
                88 FS-EOF              VALUE "10".
@@ -140,6 +247,166 @@
        01  WS-CONTROL-BREAK.
            05 WS-PREV-PRODUCTO-ID     PIC 9(9) VALUE 0.
 
+      *-----------------------------------------------------------------
+      * Checkpoint/restart del corte de control (pedido 003)
+      *-----------------------------------------------------------------
+       01  WS-CHECKPOINT-CONTROL.
+           05 WS-COSTOS-LINEA-ACTUAL  PIC 9(9) VALUE 0.
+           05 WS-CKPT-INTERVALO       PIC 9(3) VALUE 25.
+           05 WS-CKPT-CONTADOR-BLOQUE PIC 9(3) VALUE 0.
+           05 WS-HAY-CHECKPOINT       PIC X VALUE 'N'.
+               88 HAY-CHECKPOINT-PREVIO VALUE 'Y'.
+           05 WS-CKPT-PRODUCTO-ID     PIC 9(9) VALUE 0.
+           05 WS-CKPT-LINEA           PIC 9(9) VALUE 0.
+           05 WS-CKPT-CONTADOR        PIC 9(4) VALUE 0.
+           05 WS-CKPT-PAGINA          PIC 9(4) VALUE 0.
+           05 WS-CKPT-PRODS-BLOQUE    PIC 9(3) VALUE 0.
+           05 WS-HISTORICO-MODO-IO    PIC X VALUE 'N'.
+               88 HISTORICO-ABIERTO-IO VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * Variables para clasificación de alertas por días a vencer
+      *-----------------------------------------------------------------
+       01  WS-FECHAS-VENCIMIENTO.
+           05 WS-FECHA-HOY-N          PIC 9(8).
+           05 WS-FECHA-VENC-N         PIC 9(8).
+           05 WS-INT-HOY              PIC S9(9) COMP.
+           05 WS-INT-VENC             PIC S9(9) COMP.
+           05 WS-DIAS-RESTANTES       PIC S9(4).
+           05 WS-NIVEL-ALERTA         PIC X(10).
+
+      *-----------------------------------------------------------------
+      * Tabla en memoria con los productos que pasaron por costos.dat
+      * (historico.dat previo + productos comprometidos en esta
+      * corrida). Se usa tanto para el reporte (costo anterior vs
+      * costo nuevo) como para validar, en 3000-PROCESAR-ALERTAS, que
+      * un lote de vencimientos.dat realmente vino por costos.dat
+      * (pedido 004). Queda ordenada en forma ascendente por
+      * WS-OLD-PRODUCTO-ID porque costos.dat viene ordenado por
+      * producto, lo que permite usar SEARCH ALL
+      *-----------------------------------------------------------------
+       01  WS-OLD-HISTORICO-TABLE.
+           05 WS-OLD-COUNT            PIC 9(4) VALUE 0.
+           05 WS-OLD-HIST-ENTRY OCCURS 0 TO 9999 TIMES
+                                 DEPENDING ON WS-OLD-COUNT
+                                 ASCENDING KEY IS WS-OLD-PRODUCTO-ID
+                                 INDEXED BY WS-OLD-IDX.
+               10 WS-OLD-PRODUCTO-ID  PIC 9(9).
+               10 WS-OLD-COSTO-PROM   PIC 9(8)V99.
+
+       01  WS-OLD-HISTORICO-CONTROL.
+           05 WS-OLD-FOUND-SW         PIC X VALUE 'N'.
+           05 WS-OLD-INSERT-POS       PIC 9(4).
+           05 WS-OLD-SHIFT-IDX        PIC 9(4).
+
+      *-----------------------------------------------------------------
+      * Tabla separada con SOLO los productos comprometidos en la
+      * corrida de HOY (pedido 004). WS-OLD-HISTORICO-TABLE arriba
+      * mezcla el historico.dat previo con lo de hoy y nunca elimina
+      * productos que dejaron de aparecer en costos.dat, asi que no
+      * sirve para validar lotes: un lote de un producto "dado de
+      * baja" (el caso que motiva el pedido) seguiria encontrandolo
+      * ahi y pasaria la validacion incorrectamente. Esta tabla se
+      * llena solo con lo que 2180 comprometio en esta corrida, en
+      * el mismo orden ascendente de costos.dat, asi que un simple
+      * append al final mantiene el orden que exige SEARCH ALL
+      *-----------------------------------------------------------------
+       01  WS-COSTOS-HOY-TABLE.
+           05 WS-HOY-COUNT            PIC 9(4) VALUE 0.
+           05 WS-HOY-PRODUCTO-ID OCCURS 0 TO 9999 TIMES
+                                 DEPENDING ON WS-HOY-COUNT
+                                 ASCENDING KEY IS WS-HOY-PRODUCTO-ID
+                                 INDEXED BY WS-HOY-IDX
+                                 PIC 9(9).
+
+       01  WS-VALIDACION-LOTE.
+           05 WS-LOTE-ID-N            PIC 9(9).
+           05 WS-LOTE-VALIDO-SW       PIC X VALUE 'N'.
+               88 WS-LOTE-VALIDO      VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * Variables de control del reporte impreso (paginado y subtotales)
+      *-----------------------------------------------------------------
+       01  WS-REPORTE-CONTROL.
+           05 WS-RPT-PAGINA           PIC 9(4) VALUE 1.
+           05 WS-RPT-LINEAS-PAGINA    PIC 9(3) VALUE 0.
+           05 WS-RPT-MAX-LINEAS       PIC 9(3) VALUE 20.
+           05 WS-RPT-PRODS-BLOQUE     PIC 9(3) VALUE 0.
+           05 WS-RPT-TAM-BLOQUE       PIC 9(3) VALUE 10.
+           05 WS-RPT-FECHA-HOY        PIC X(8).
+
+       01  WS-REPORTE-DATOS.
+           05 WS-RPT-COSTO-ANTERIOR   PIC 9(8)V99.
+           05 WS-RPT-COSTO-NUEVO      PIC 9(8)V99.
+           05 WS-RPT-VARIACION        PIC S9(8)V99.
+           05 WS-RPT-ES-NUEVO         PIC X VALUE 'N'.
+               88 WS-RPT-PRODUCTO-NUEVO VALUE 'Y'.
+           05 WS-RPT-DESCRIPCION      PIC X(30).
+
+      *-----------------------------------------------------------------
+      * Maestro de productos: switch de disponibilidad del archivo y
+      * descripcion por defecto cuando el producto no esta dado de
+      * alta (pedido 007)
+      *-----------------------------------------------------------------
+       01  WS-PRODUCTOS-CONTROL.
+           05 WS-PRODUCTOS-DISPONIBLE PIC X VALUE 'N'.
+               88 PRODUCTOS-DISPONIBLE VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * Líneas de detalle / encabezado del reporte
+      *-----------------------------------------------------------------
+       01  WS-RPT-LINEA-TITULO.
+           05 FILLER                  PIC X(20) VALUE SPACES.
+           05 FILLER                  PIC X(40)
+              VALUE "REPORTE DE COSTO PROMEDIO - BATCHCOSTOS".
+
+       01  WS-RPT-LINEA-SUBTITULO.
+           05 FILLER                  PIC X(6)  VALUE "FECHA:".
+           05 RPT-S-FECHA             PIC X(8).
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(7)  VALUE "PAGINA:".
+           05 RPT-S-PAGINA            PIC ZZZ9.
+
+       01  WS-RPT-LINEA-COLUMNAS.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 FILLER                  PIC X(9)  VALUE "PRODUCTO ".
+           05 FILLER                  PIC X(3)  VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE "COSTO ANT.".
+           05 FILLER                  PIC X(3)  VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE "COSTO NVO.".
+           05 FILLER                  PIC X(3)  VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE "VARIACION ".
+           05 FILLER                  PIC X(3)  VALUE SPACES.
+           05 FILLER                  PIC X(7)  VALUE "ESTADO ".
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 FILLER                  PIC X(18) VALUE "DESCRIPCION".
+
+       01  WS-RPT-LINEA-DETALLE.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 RPT-D-PRODUCTO          PIC 9(9).
+           05 FILLER                  PIC X(3)  VALUE SPACES.
+           05 RPT-D-COSTO-ANTERIOR    PIC Z(7)9,99.
+           05 FILLER                  PIC X(3)  VALUE SPACES.
+           05 RPT-D-COSTO-NUEVO       PIC Z(7)9,99.
+           05 FILLER                  PIC X(3)  VALUE SPACES.
+           05 RPT-D-VARIACION         PIC -(7)9,99.
+           05 FILLER                  PIC X(3)  VALUE SPACES.
+           05 RPT-D-ESTADO            PIC X(7).
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 RPT-D-DESCRIPCION       PIC X(18).
+
+       01  WS-RPT-LINEA-SUBTOTAL.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 FILLER                  PIC X(20)
+              VALUE "SUBTOTAL PRODUCTOS: ".
+           05 RPT-ST-CANTIDAD         PIC ZZZ9.
+
+       01  WS-RPT-LINEA-TOTAL.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 FILLER                  PIC X(31)
+              VALUE "TOTAL DE PRODUCTOS PROCESADOS: ".
+           05 RPT-T-CANTIDAD          PIC ZZZ9.
+
        77  WS-RETURN-CODE             PIC S9(4) COMP VALUE 0.
 
        PROCEDURE DIVISION.
@@ -147,9 +414,12 @@
            DISPLAY '--- INICIO BATCH COBOL (BATCHCOSTOS) ---'.
            PERFORM 2000-PROCESAR-COSTOS.
            PERFORM 3000-PROCESAR-ALERTAS.
+           PERFORM 8000-GRABAR-AUDITORIA.
            DISPLAY '--- FIN BATCH COBOL ---'.
            DISPLAY 'COSTOS PROMEDIO ACTUALIZADOS: ' WS-CONTADOR-COSTOS.
            DISPLAY 'ALERTAS DE VENCIMIENTO: '       WS-CONTADOR-ALERTAS.
+           DISPLAY 'ALERTAS RECHAZADAS (SIN COSTO): '
+                    WS-CONTADOR-ALERT-RECH.
            GOBACK.
 
       ******************************************************************
@@ -158,10 +428,55 @@
        2000-PROCESAR-COSTOS.
            DISPLAY '--- INICIO PROCESAMIENTO DE COSTOS ---'.
 
-           OPEN INPUT  COSTOS-IN-FILE
-                OUTPUT HISTORICO-OUT-FILE.
+           PERFORM 2001-LEER-CHECKPOINT
+           PERFORM 2005-CARGAR-HISTORICO-PREVIO
+           PERFORM 2002-ABRIR-PRODUCTOS
 
-      * Lectura inicial (Priming Read)
+           OPEN INPUT COSTOS-IN-FILE
+
+           IF HAY-CHECKPOINT-PREVIO
+               DISPLAY 'REANUDANDO DESDE CHECKPOINT - PRODUCTO '
+                        WS-CKPT-PRODUCTO-ID ' LINEA ' WS-CKPT-LINEA
+      * historico.dat ahora es indexado (pedido 008); se reabre I-O
+      * en vez de EXTEND, ya que los productos ya comprometidos se
+      * agregan por clave y no requieren posicionamiento al final
+               OPEN I-O HISTORICO-OUT-FILE
+               OPEN EXTEND REPORTE-OUT-FILE
+               SET HISTORICO-ABIERTO-IO TO TRUE
+               MOVE WS-CKPT-CONTADOR TO WS-CONTADOR-COSTOS
+      * REPORTE-OUT-FILE se reabre EXTEND (se le agrega al final, no
+      * se sobreescribe), asi que el encabezado de 2007 tiene que
+      * continuar la paginacion donde quedo la corrida interrumpida
+      * en vez de arrancar de nuevo en PAGINA: 1 (pedido 001 + 003)
+               MOVE WS-CKPT-PAGINA TO WS-RPT-PAGINA
+               MOVE 1 TO WS-RPT-LINEAS-PAGINA
+      * WS-CKPT-CONTADOR-BLOQUE ya quedo restaurado por 2001 (es la
+      * misma variable que usa 2150 para decidir el proximo
+      * checkpoint); WS-RPT-PRODS-BLOQUE es la del subtotal impreso y
+      * necesita su propio restore hacia la variable "en vivo"
+               MOVE WS-CKPT-PRODS-BLOQUE TO WS-RPT-PRODS-BLOQUE
+      * En un resume, historico.dat NO se trunca (se reabre I-O), asi
+      * que WS-OLD-HISTORICO-TABLE (recien cargada por 2005) contiene
+      * exactamente los productos que la corrida caida ya comprometio
+      * HOY (la corrida original trunco el archivo con OPEN OUTPUT al
+      * arrancar, antes de caer). Sin esto, 3110-VALIDAR-LOTE-EN-COSTOS
+      * no encuentra esos productos y rechaza lotes validos (pedido
+      * 004) en cualquier corrida reanudada
+               PERFORM 2004-SEMBRAR-HOY-DESDE-HISTORICO
+               PERFORM 2003-AVANZAR-A-CHECKPOINT
+           ELSE
+               OPEN OUTPUT HISTORICO-OUT-FILE
+               OPEN OUTPUT REPORTE-OUT-FILE
+           END-IF
+
+           PERFORM 2007-IMPRIMIR-ENCABEZADO
+
+      * Lectura inicial (Priming Read). Tambien se ejecuta al
+      * reanudar desde un checkpoint: 2003-AVANZAR-A-CHECKPOINT deja
+      * leido el registro DEL checkpoint (ya comprometido a
+      * historico.dat en la corrida anterior), asi que esta lectura
+      * es la que posiciona sobre el primer registro realmente
+      * pendiente de procesar
            PERFORM 2010-LEER-COSTOS
 
            IF NOT NO-HAY-MAS-COSTOS
@@ -185,15 +500,146 @@
                PERFORM 2150-CALCULAR-Y-GRABAR
            END-IF
 
+           PERFORM 2900-IMPRIMIR-TOTAL-REPORTE
+           PERFORM 2460-LIMPIAR-CHECKPOINT
+
+           IF PRODUCTOS-DISPONIBLE
+               CLOSE PRODUCTOS-FILE
+           END-IF
+
            CLOSE COSTOS-IN-FILE
-                 HISTORICO-OUT-FILE.
-                 
+                 HISTORICO-OUT-FILE
+                 REPORTE-OUT-FILE.
+
+      ******************************************************************
+      * Párrafo 2002: Abre el maestro de productos para las búsquedas
+      * de descripción del reporte (pedido 007). Si el archivo no
+      * existe todavía, el reporte sigue funcionando sin descripción
+      ******************************************************************
+       2002-ABRIR-PRODUCTOS.
+           OPEN INPUT PRODUCTOS-FILE
+           IF FS-PRODUCTOS = "00"
+               SET PRODUCTOS-DISPONIBLE TO TRUE
+           ELSE
+               DISPLAY "productos.dat NO DISPONIBLE - REPORTE SIN "
+                       "DESCRIPCION DE PRODUCTO (FS=" FS-PRODUCTOS ")"
+           END-IF.
+
+      ******************************************************************
+      * Párrafo 2001: Lee el checkpoint del corte anterior, si existe,
+      * para permitir reanudar sin reprocesar costos.dat desde el
+      * principio
+      ******************************************************************
+       2001-LEER-CHECKPOINT.
+           MOVE 'N' TO WS-HAY-CHECKPOINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF FS-CHECKPOINT = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-PRODUCTO-ID NOT = 0
+                           MOVE CKPT-PRODUCTO-ID TO WS-CKPT-PRODUCTO-ID
+                           MOVE CKPT-LINEA       TO WS-CKPT-LINEA
+                           MOVE CKPT-CONTADOR    TO WS-CKPT-CONTADOR
+                           MOVE CKPT-PAGINA      TO WS-CKPT-PAGINA
+                           MOVE CKPT-CONTADOR-BLOQUE
+                               TO WS-CKPT-CONTADOR-BLOQUE
+                           MOVE CKPT-PRODS-BLOQUE
+                               TO WS-CKPT-PRODS-BLOQUE
+                           SET HAY-CHECKPOINT-PREVIO TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * Párrafo 2003: Avanza la lectura de costos.dat hasta la
+      * posición del checkpoint, sin acumular esos lotes (ya fueron
+      * comprometidos a historico.dat en la corrida anterior)
+      ******************************************************************
+       2003-AVANZAR-A-CHECKPOINT.
+           PERFORM UNTIL WS-COSTOS-LINEA-ACTUAL >= WS-CKPT-LINEA
+                      OR NO-HAY-MAS-COSTOS
+               PERFORM 2010-LEER-COSTOS
+           END-PERFORM.
+
+      ******************************************************************
+      * Párrafo 2004: Siembra WS-COSTOS-HOY-TABLE (pedido 004) con los
+      * productos que la corrida caida ya habia comprometido a
+      * historico.dat antes de morir. WS-OLD-HISTORICO-TABLE ya los
+      * tiene (ver comentario en 2000-PROCESAR-COSTOS) y en el mismo
+      * orden ascendente, asi que alcanza con copiarla
+      ******************************************************************
+       2004-SEMBRAR-HOY-DESDE-HISTORICO.
+           PERFORM VARYING WS-OLD-IDX FROM 1 BY 1
+                   UNTIL WS-OLD-IDX > WS-OLD-COUNT
+               IF WS-HOY-COUNT < 9999
+                   ADD 1 TO WS-HOY-COUNT
+                   MOVE WS-OLD-PRODUCTO-ID(WS-OLD-IDX)
+                       TO WS-HOY-PRODUCTO-ID(WS-HOY-COUNT)
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Párrafo 2005: Carga en memoria los costos promedio del
+      * historico.dat previo (si existe) para el reporte de corte de
+      * control (costo anterior vs costo nuevo)
+      ******************************************************************
+       2005-CARGAR-HISTORICO-PREVIO.
+           MOVE 0 TO WS-OLD-COUNT
+           OPEN INPUT HISTORICO-OUT-FILE
+           IF FS-HISTORICO = "00"
+      * ACCESS MODE DYNAMIC exige el NEXT explicito para recorrer el
+      * archivo indexado en orden de clave (pedido 008)
+               PERFORM UNTIL FS-HISTORICO = "10"
+                   READ HISTORICO-OUT-FILE NEXT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 2006-ACUMULAR-HISTORICO-PREVIO
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORICO-OUT-FILE
+           END-IF.
+
+       2006-ACUMULAR-HISTORICO-PREVIO.
+      * HR-COSTO-PROMEDIO ya viene editado con punto decimal (pedido
+      * 002); el MOVE a un campo numérico lo desedita correctamente
+           IF WS-OLD-COUNT < 9999
+               ADD 1 TO WS-OLD-COUNT
+               MOVE FUNCTION NUMVAL(HR-PRODUCTO-ID)
+                   TO WS-OLD-PRODUCTO-ID(WS-OLD-COUNT)
+               MOVE HR-COSTO-PROMEDIO TO WS-OLD-COSTO-PROM(WS-OLD-COUNT)
+           END-IF.
+
+      ******************************************************************
+      * Párrafo 2007: Imprime el encabezado de página del reporte
+      ******************************************************************
+       2007-IMPRIMIR-ENCABEZADO.
+           IF WS-RPT-LINEAS-PAGINA NOT = 0
+               ADD 1 TO WS-RPT-PAGINA
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RPT-FECHA-HOY
+
+           WRITE REPORTE-LINEA FROM WS-RPT-LINEA-TITULO
+           MOVE WS-RPT-FECHA-HOY TO RPT-S-FECHA
+           MOVE WS-RPT-PAGINA    TO RPT-S-PAGINA
+           WRITE REPORTE-LINEA FROM WS-RPT-LINEA-SUBTITULO
+           MOVE SPACES TO REPORTE-LINEA
+           WRITE REPORTE-LINEA
+           WRITE REPORTE-LINEA FROM WS-RPT-LINEA-COLUMNAS
+
+           MOVE 0 TO WS-RPT-LINEAS-PAGINA.
+
 
        2010-LEER-COSTOS.
            READ COSTOS-IN-FILE
                AT END
                    SET NO-HAY-MAS-COSTOS TO TRUE
                NOT AT END
+                   ADD 1 TO WS-COSTOS-LINEA-ACTUAL
                    PERFORM 2020-CONVERTIR-DATOS-COSTOS
            END-READ.
 
@@ -222,8 +668,21 @@
                MOVE WS-COSTO-PROMEDIO TO WS-HR-COSTO-PROMEDIO
                MOVE WS-PORC-GANANCIA  TO WS-HR-PORC-GANANCIA
                MOVE WS-PREV-PRODUCTO-ID TO WS-HR-PRODUCTO-ID
-               
+
+               PERFORM 2160-BUSCAR-COSTO-ANTERIOR
+               PERFORM 2165-BUSCAR-DESCRIPCION-PRODUCTO
                PERFORM 2200-GUARDAR-HISTORICO
+               PERFORM 2180-REGISTRAR-PRODUCTO-EN-COSTOS
+               PERFORM 2185-REGISTRAR-PRODUCTO-HOY
+               PERFORM 2170-IMPRIMIR-LINEA-REPORTE
+
+               IF NOT NO-HAY-MAS-COSTOS
+                   ADD 1 TO WS-CKPT-CONTADOR-BLOQUE
+                   IF WS-CKPT-CONTADOR-BLOQUE >= WS-CKPT-INTERVALO
+                       PERFORM 2450-ESCRIBIR-CHECKPOINT
+                       MOVE 0 TO WS-CKPT-CONTADOR-BLOQUE
+                   END-IF
+               END-IF
            END-IF.
 
       * Reseteamos para el próximo producto
@@ -235,19 +694,33 @@
            MOVE WS-PORC-GANANCIA-N TO WS-PORC-GANANCIA.
 
        2200-GUARDAR-HISTORICO.
-      * Escribe el resultado en el archivo de salida
-           MOVE WS-HR-PRODUCTO-ID TO HR-PRODUCTO-ID
-           
-           MOVE WS-HR-COSTO-PROMEDIO TO WS-PRECIOCOSTO-N
-           STRING WS-PRECIOCOSTO-N DELIMITED BY SIZE
-             INTO HR-COSTO-PROMEDIO
-           END-STRING
-           
-           MOVE WS-HR-PORC-GANANCIA TO WS-PORC-GANANCIA-N
-           STRING WS-PORC-GANANCIA-N DELIMITED BY SIZE
-             INTO HR-PORC-GANANCIA
-           END-STRING
+      * Escribe el resultado en el archivo de salida, con el costo
+      * promedio y el % de ganancia editados con punto decimal y
+      * separador de miles (no como digitos crudos)
+           MOVE WS-HR-PRODUCTO-ID    TO HR-PRODUCTO-ID
+           MOVE WS-HR-COSTO-PROMEDIO TO HR-COSTO-PROMEDIO
+           MOVE WS-HR-PORC-GANANCIA  TO HR-PORC-GANANCIA
 
+      * Si reanudamos desde un checkpoint (pedido 003), los productos
+      * comprometidos despues del ultimo checkpoint grabado pero antes
+      * de la caida ya estan en historico.dat con esta misma clave.
+      * Verificar con un READ posicional antes de escribir hace que el
+      * commit sea idempotente (REWRITE en vez de WRITE) en lugar de
+      * fallar con clave duplicada y dejar el restart en un punto
+      * muerto permanente. En una corrida nueva (OUTPUT) el archivo
+      * esta vacio y no hace falta este chequeo
+           IF HISTORICO-ABIERTO-IO
+               READ HISTORICO-OUT-FILE
+                   INVALID KEY
+                       PERFORM 2210-ESCRIBIR-HISTORICO
+                   NOT INVALID KEY
+                       PERFORM 2220-REESCRIBIR-HISTORICO
+               END-READ
+           ELSE
+               PERFORM 2210-ESCRIBIR-HISTORICO
+           END-IF.
+
+       2210-ESCRIBIR-HISTORICO.
            WRITE HISTORICO-OUT-RECORD
            IF FS-HISTORICO NOT = "00"
                DISPLAY "ERROR ESCRIBIENDO historico.dat: " FS-HISTORICO
@@ -256,6 +729,220 @@
                ADD 1 TO WS-CONTADOR-COSTOS
            END-IF.
 
+       2220-REESCRIBIR-HISTORICO.
+      * El READ posicional de 2200 trae a HISTORICO-OUT-RECORD lo que
+      * YA esta en el archivo (de la corrida caida), pisando las
+      * MOVEs de 2200; hay que volver a cargar los valores recien
+      * calculados antes de reescribir, o el REWRITE graba el dato
+      * viejo en vez del nuevo
+           MOVE WS-HR-PRODUCTO-ID    TO HR-PRODUCTO-ID
+           MOVE WS-HR-COSTO-PROMEDIO TO HR-COSTO-PROMEDIO
+           MOVE WS-HR-PORC-GANANCIA  TO HR-PORC-GANANCIA
+
+           REWRITE HISTORICO-OUT-RECORD
+           IF FS-HISTORICO NOT = "00"
+               DISPLAY "ERROR REESCRIBIENDO historico.dat: "
+                       FS-HISTORICO
+               PERFORM 9900-ERROR-FATAL
+           END-IF.
+      * No se suma a WS-CONTADOR-COSTOS aqui: este producto ya fue
+      * contado por 2210-ESCRIBIR-HISTORICO en la corrida caida (antes
+      * del ultimo checkpoint persistido); volver a sumarlo infla el
+      * total del reporte y la fila de auditoria de run_control.dat
+      * (pedido 009) cada vez que un restart cae fuera de un limite
+      * de checkpoint, que es el caso comun
+
+      ******************************************************************
+      * Párrafo 2180: Agrega el producto recién comprometido a la
+      * tabla de productos vistos en costos.dat, para que
+      * 3000-PROCESAR-ALERTAS pueda validar los lotes de
+      * vencimientos.dat contra ella (pedido 004) y para que
+      * 2160-BUSCAR-COSTO-ANTERIOR encuentre el costo mas reciente.
+      * La tabla se precarga (2005) con TODO el historico.dat previo,
+      * asi que el producto de este corte puede ya estar presente
+      * (caso comun: corrida nocturna repite productos de ayer) - en
+      * ese caso se actualiza en el lugar. Si es un producto nuevo se
+      * inserta en su posicion ordenada; simplemente agregar al final
+      * rompería el orden ascendente que exige SEARCH ALL
+      ******************************************************************
+       2180-REGISTRAR-PRODUCTO-EN-COSTOS.
+           MOVE 'N' TO WS-OLD-FOUND-SW
+           IF WS-OLD-COUNT > 0
+               SEARCH ALL WS-OLD-HIST-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-OLD-PRODUCTO-ID(WS-OLD-IDX)
+                                       = WS-HR-PRODUCTO-ID
+                       MOVE WS-HR-COSTO-PROMEDIO
+                           TO WS-OLD-COSTO-PROM(WS-OLD-IDX)
+                       MOVE 'Y' TO WS-OLD-FOUND-SW
+               END-SEARCH
+           END-IF
+
+           IF WS-OLD-FOUND-SW = 'N' AND WS-OLD-COUNT < 9999
+               MOVE WS-OLD-COUNT TO WS-OLD-INSERT-POS
+               ADD 1 TO WS-OLD-INSERT-POS
+               PERFORM VARYING WS-OLD-SHIFT-IDX FROM 1 BY 1
+                       UNTIL WS-OLD-SHIFT-IDX > WS-OLD-COUNT
+                   IF WS-OLD-PRODUCTO-ID(WS-OLD-SHIFT-IDX)
+                                       > WS-HR-PRODUCTO-ID
+                       MOVE WS-OLD-SHIFT-IDX TO WS-OLD-INSERT-POS
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+
+               PERFORM VARYING WS-OLD-SHIFT-IDX
+                       FROM WS-OLD-COUNT BY -1
+                       UNTIL WS-OLD-SHIFT-IDX < WS-OLD-INSERT-POS
+                   MOVE WS-OLD-HIST-ENTRY(WS-OLD-SHIFT-IDX)
+                       TO WS-OLD-HIST-ENTRY(WS-OLD-SHIFT-IDX + 1)
+               END-PERFORM
+
+               ADD 1 TO WS-OLD-COUNT
+               MOVE WS-HR-PRODUCTO-ID
+                   TO WS-OLD-PRODUCTO-ID(WS-OLD-INSERT-POS)
+               MOVE WS-HR-COSTO-PROMEDIO
+                   TO WS-OLD-COSTO-PROM(WS-OLD-INSERT-POS)
+           END-IF.
+
+      ******************************************************************
+      * Párrafo 2185: Agrega el producto a la tabla de "vistos hoy"
+      * que usa 3110-VALIDAR-LOTE-EN-COSTOS (pedido 004). A diferencia
+      * de WS-OLD-HISTORICO-TABLE, esta tabla arranca vacia en cada
+      * corrida y solo recibe lo comprometido en 2180 durante esta
+      * misma corrida, ya en orden ascendente por producto, asi que
+      * alcanza con agregar al final
+      ******************************************************************
+       2185-REGISTRAR-PRODUCTO-HOY.
+           IF WS-HOY-COUNT < 9999
+               ADD 1 TO WS-HOY-COUNT
+               MOVE WS-HR-PRODUCTO-ID
+                   TO WS-HOY-PRODUCTO-ID(WS-HOY-COUNT)
+           END-IF.
+
+      ******************************************************************
+      * Párrafo 2160: Busca el costo promedio anterior del producto
+      * en la tabla cargada por 2005-CARGAR-HISTORICO-PREVIO
+      ******************************************************************
+       2160-BUSCAR-COSTO-ANTERIOR.
+           MOVE 0   TO WS-RPT-COSTO-ANTERIOR
+           MOVE 'Y' TO WS-RPT-ES-NUEVO
+
+           IF WS-OLD-COUNT > 0
+               SEARCH ALL WS-OLD-HIST-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-OLD-PRODUCTO-ID(WS-OLD-IDX) =
+                        WS-PREV-PRODUCTO-ID
+                       MOVE WS-OLD-COSTO-PROM(WS-OLD-IDX)
+                           TO WS-RPT-COSTO-ANTERIOR
+                       MOVE 'N' TO WS-RPT-ES-NUEVO
+               END-SEARCH
+           END-IF.
+
+      ******************************************************************
+      * Párrafo 2165: Busca la descripción del producto en el maestro
+      * productos.dat para mostrarla en la línea de detalle del
+      * reporte (pedido 007)
+      ******************************************************************
+       2165-BUSCAR-DESCRIPCION-PRODUCTO.
+           MOVE "SIN DESCRIPCION" TO WS-RPT-DESCRIPCION
+
+           IF PRODUCTOS-DISPONIBLE
+               MOVE WS-PREV-PRODUCTO-ID TO PR-PRODUCTO-ID
+               READ PRODUCTOS-FILE
+                   KEY IS PR-PRODUCTO-ID
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE PR-DESCRIPCION TO WS-RPT-DESCRIPCION
+               END-READ
+           END-IF.
+
+      ******************************************************************
+      * Párrafo 2170: Imprime la línea de detalle del producto y, cada
+      * WS-RPT-TAM-BLOQUE productos, una línea de subtotal
+      ******************************************************************
+       2170-IMPRIMIR-LINEA-REPORTE.
+           IF WS-RPT-LINEAS-PAGINA >= WS-RPT-MAX-LINEAS
+               PERFORM 2007-IMPRIMIR-ENCABEZADO
+           END-IF
+
+           MOVE WS-COSTO-PROMEDIO TO WS-RPT-COSTO-NUEVO
+           COMPUTE WS-RPT-VARIACION =
+                   WS-RPT-COSTO-NUEVO - WS-RPT-COSTO-ANTERIOR
+
+           MOVE WS-PREV-PRODUCTO-ID  TO RPT-D-PRODUCTO
+           MOVE WS-RPT-COSTO-ANTERIOR TO RPT-D-COSTO-ANTERIOR
+           MOVE WS-RPT-COSTO-NUEVO    TO RPT-D-COSTO-NUEVO
+           MOVE WS-RPT-VARIACION      TO RPT-D-VARIACION
+           IF WS-RPT-PRODUCTO-NUEVO
+               MOVE "NUEVO"  TO RPT-D-ESTADO
+           ELSE
+               MOVE "ACTUAL" TO RPT-D-ESTADO
+           END-IF
+           MOVE WS-RPT-DESCRIPCION TO RPT-D-DESCRIPCION
+
+           WRITE REPORTE-LINEA FROM WS-RPT-LINEA-DETALLE
+           ADD 1 TO WS-RPT-LINEAS-PAGINA
+           ADD 1 TO WS-RPT-PRODS-BLOQUE
+
+           IF WS-RPT-PRODS-BLOQUE >= WS-RPT-TAM-BLOQUE
+               MOVE WS-RPT-PRODS-BLOQUE TO RPT-ST-CANTIDAD
+               WRITE REPORTE-LINEA FROM WS-RPT-LINEA-SUBTOTAL
+               ADD 1 TO WS-RPT-LINEAS-PAGINA
+               MOVE 0 TO WS-RPT-PRODS-BLOQUE
+           END-IF.
+
+      ******************************************************************
+      * Párrafo 2900: Imprime el subtotal final pendiente y el total
+      * general, que debe coincidir con WS-CONTADOR-COSTOS
+      ******************************************************************
+       2900-IMPRIMIR-TOTAL-REPORTE.
+           IF WS-RPT-PRODS-BLOQUE > 0
+               MOVE WS-RPT-PRODS-BLOQUE TO RPT-ST-CANTIDAD
+               WRITE REPORTE-LINEA FROM WS-RPT-LINEA-SUBTOTAL
+               MOVE 0 TO WS-RPT-PRODS-BLOQUE
+           END-IF
+
+           MOVE WS-CONTADOR-COSTOS TO RPT-T-CANTIDAD
+           WRITE REPORTE-LINEA FROM WS-RPT-LINEA-TOTAL.
+
+      ******************************************************************
+      * Párrafo 2450: Graba el checkpoint con el último producto
+      * totalmente comprometido, la posición en costos.dat y el
+      * contador acumulado, para permitir reanudar el corte de
+      * control si el batch se cae antes de terminar
+      ******************************************************************
+       2450-ESCRIBIR-CHECKPOINT.
+           MOVE WS-PREV-PRODUCTO-ID   TO CKPT-PRODUCTO-ID
+           COMPUTE CKPT-LINEA = WS-COSTOS-LINEA-ACTUAL - 1
+           MOVE WS-CONTADOR-COSTOS    TO CKPT-CONTADOR
+           MOVE WS-RPT-PAGINA         TO CKPT-PAGINA
+           MOVE WS-CKPT-CONTADOR-BLOQUE TO CKPT-CONTADOR-BLOQUE
+           MOVE WS-RPT-PRODS-BLOQUE   TO CKPT-PRODS-BLOQUE
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * Párrafo 2460: Limpia el checkpoint al finalizar el corte de
+      * control con éxito, para que la próxima corrida arranque desde
+      * el principio de costos.dat
+      ******************************************************************
+       2460-LIMPIAR-CHECKPOINT.
+           MOVE 0 TO CKPT-PRODUCTO-ID
+                     CKPT-LINEA
+                     CKPT-CONTADOR
+                     CKPT-PAGINA
+                     CKPT-CONTADOR-BLOQUE
+                     CKPT-PRODS-BLOQUE
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
       ******************************************************************
       * Párrafo 3000: Lógica de Vencimientos
       ******************************************************************
@@ -265,23 +952,69 @@
 
            OPEN INPUT  VENCIMIENTOS-IN-FILE
                 OUTPUT ALERTAS-OUT-FILE
+                OUTPUT ALERTAS-RECHAZADAS-OUT-FILE
 
         PERFORM UNTIL NO-HAY-MAS-VENCIMIENTOS
                READ VENCIMIENTOS-IN-FILE
                    AT END
                        SET NO-HAY-MAS-VENCIMIENTOS TO TRUE
                    NOT AT END
+                       ADD 1 TO WS-CONTADOR-VENC-LEIDOS
                        PERFORM 3100-INSERTAR-ALERTA
                END-READ
            END-PERFORM
 
            CLOSE VENCIMIENTOS-IN-FILE
-                 ALERTAS-OUT-FILE.
+                 ALERTAS-OUT-FILE
+                 ALERTAS-RECHAZADAS-OUT-FILE.
                 DISPLAY '3000: PROCESAMIENTO DE ALERTAS FINALIZADO.'.
 
        3100-INSERTAR-ALERTA.
-      * Mueve el ID leído (texto) al archivo de salida (texto)
-           MOVE VR-LOTE-ID TO AR-LOTE-ID
+      * Valida el lote contra los productos vistos en costos.dat
+      * (pedido 004) antes de generar la alerta
+           PERFORM 3110-VALIDAR-LOTE-EN-COSTOS
+
+           IF WS-LOTE-VALIDO
+               PERFORM 3130-GRABAR-ALERTA
+           ELSE
+               PERFORM 3140-GRABAR-ALERTA-RECHAZADA
+           END-IF.
+
+      ******************************************************************
+      * Párrafo 3110: Verifica que el lote de vencimientos.dat tenga
+      * un producto correspondiente en costos.dat
+      ******************************************************************
+       3110-VALIDAR-LOTE-EN-COSTOS.
+           MOVE FUNCTION NUMVAL(VR-LOTE-ID) TO WS-LOTE-ID-N
+           MOVE 'N' TO WS-LOTE-VALIDO-SW
+
+      * Se valida contra WS-COSTOS-HOY-TABLE (solo lo comprometido HOY
+      * en costos.dat), no contra WS-OLD-HISTORICO-TABLE - esa mezcla
+      * el historico completo y nunca "olvida" un producto dado de
+      * baja, que es exactamente el caso que el pedido 004 pide
+      * rechazar
+           IF WS-HOY-COUNT > 0
+               SEARCH ALL WS-HOY-PRODUCTO-ID
+                   AT END
+                       CONTINUE
+                   WHEN WS-HOY-PRODUCTO-ID(WS-HOY-IDX) = WS-LOTE-ID-N
+                       MOVE 'Y' TO WS-LOTE-VALIDO-SW
+               END-SEARCH
+           END-IF.
+
+      ******************************************************************
+      * Párrafo 3130: Graba la alerta clasificada por urgencia en
+      * alertas.dat
+      ******************************************************************
+       3130-GRABAR-ALERTA.
+           MOVE VR-LOTE-ID  TO AR-LOTE-ID
+           MOVE VR-FEC-VENC TO AR-FEC-VENC
+
+           PERFORM 3150-CLASIFICAR-VENCIMIENTO
+
+           MOVE WS-DIAS-RESTANTES TO AR-DIAS-RESTANTES
+           MOVE WS-NIVEL-ALERTA   TO AR-NIVEL-ALERTA
+
            WRITE ALERTAS-OUT-RECORD
            IF FS-ALERTAS NOT = "00"
                DISPLAY "ERROR ESCRIBIENDO alertas.dat: " FS-ALERTAS
@@ -290,6 +1023,81 @@
                ADD 1 TO WS-CONTADOR-ALERTAS
            END-IF.
 
+      ******************************************************************
+      * Párrafo 3140: Graba en alertas_rechazadas.dat los lotes que no
+      * tienen producto correspondiente en costos.dat
+      ******************************************************************
+       3140-GRABAR-ALERTA-RECHAZADA.
+           MOVE VR-LOTE-ID  TO ARR-LOTE-ID
+           MOVE VR-FEC-VENC TO ARR-FEC-VENC
+           MOVE "LOTE NO ENCONTRADO EN COSTOS.DAT" TO ARR-MOTIVO
+
+           WRITE ALERTAS-RECHAZADAS-OUT-RECORD
+           IF FS-ALERTAS-RECHAZ NOT = "00"
+               DISPLAY "ERROR ESCRIBIENDO alertas_rechazadas.dat: "
+                       FS-ALERTAS-RECHAZ
+               PERFORM 9900-ERROR-FATAL
+           ELSE
+               ADD 1 TO WS-CONTADOR-ALERT-RECH
+           END-IF.
+
+      ******************************************************************
+      * Párrafo 3150: Calcula días a vencer y asigna el nivel de alerta
+      * CRITICA (<=7 dias) / URGENTE (<=15 dias) / PREVENTIVA (<=30 dias)
+      ******************************************************************
+       3150-CLASIFICAR-VENCIMIENTO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY-N
+           MOVE VR-FEC-VENC                TO WS-FECHA-VENC-N
+
+           COMPUTE WS-INT-HOY =
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY-N)
+           COMPUTE WS-INT-VENC =
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-VENC-N)
+           COMPUTE WS-DIAS-RESTANTES = WS-INT-VENC - WS-INT-HOY
+
+           EVALUATE TRUE
+               WHEN WS-DIAS-RESTANTES <= 7
+                   MOVE "CRITICA"    TO WS-NIVEL-ALERTA
+               WHEN WS-DIAS-RESTANTES <= 15
+                   MOVE "URGENTE"    TO WS-NIVEL-ALERTA
+               WHEN WS-DIAS-RESTANTES <= 30
+                   MOVE "PREVENTIVA" TO WS-NIVEL-ALERTA
+               WHEN OTHER
+                   MOVE "SIN-ALERTA" TO WS-NIVEL-ALERTA
+           END-EVALUATE.
+
+      ******************************************************************
+      * Párrafo 8000: Graba en run_control.dat un registro de
+      * auditoria por cada archivo procesado en esta corrida, con
+      * fecha/hora y contadores de leidos/grabados/rechazados
+      * (pedido 009). Archivo compartido con CALC-COSTOS
+      ******************************************************************
+       8000-GRABAR-AUDITORIA.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+
+           MOVE "costos.dat"       TO AT-ARCHIVO
+           MOVE WS-COSTOS-LINEA-ACTUAL  TO AT-REGISTROS-LEIDOS
+           MOVE WS-CONTADOR-COSTOS      TO AT-REGISTROS-GRABADOS
+           MOVE 0                       TO AT-REGISTROS-RECHAZADOS
+           PERFORM 8010-ESCRIBIR-REGISTRO-AUDITORIA
+
+           MOVE "vencimientos.dat" TO AT-ARCHIVO
+           MOVE WS-CONTADOR-VENC-LEIDOS TO AT-REGISTROS-LEIDOS
+           MOVE WS-CONTADOR-ALERTAS     TO AT-REGISTROS-GRABADOS
+           MOVE WS-CONTADOR-ALERT-RECH  TO AT-REGISTROS-RECHAZADOS
+           PERFORM 8010-ESCRIBIR-REGISTRO-AUDITORIA
+
+           CLOSE AUDIT-TRAIL-FILE.
+
+       8010-ESCRIBIR-REGISTRO-AUDITORIA.
+           MOVE WS-AUDIT-JOB-NAME           TO AT-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AT-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AT-HORA
+           WRITE AUDIT-TRAIL-RECORD
+           IF FS-AUDIT NOT = "00"
+               DISPLAY "ERROR ESCRIBIENDO run_control.dat: " FS-AUDIT
+           END-IF.
+
       ******************************************************************
       * Párrafos de Error y Utilitarios
       ******************************************************************
@@ -299,7 +1107,18 @@
            CLOSE COSTOS-IN-FILE
                  HISTORICO-OUT-FILE
                  VENCIMIENTOS-IN-FILE
-                 ALERTAS-OUT-FILE.
+                 ALERTAS-OUT-FILE
+                 ALERTAS-RECHAZADAS-OUT-FILE
+                 REPORTE-OUT-FILE
+                 CHECKPOINT-FILE
+                 PRODUCTOS-FILE.
+
+      * Deja rastro en run_control.dat aun cuando la corrida aborta
+      * (pedido 009); de lo contrario una corrida fallida no queda
+      * registrada y la proxima corrida repite el mismo error sin
+      * que quede evidencia de cuantos registros se llegaron a
+      * procesar antes de la falla
+           PERFORM 8000-GRABAR-AUDITORIA
 
            MOVE 8 TO WS-RETURN-CODE
            MOVE WS-RETURN-CODE TO RETURN-CODE
