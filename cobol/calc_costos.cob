@@ -7,7 +7,17 @@
            SELECT VENTAS-IN ASSIGN TO "../data/VENTAS_IN.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT COSTOS-OUT ASSIGN TO "../data/COSTOS_OUT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS C-SEQ-NUM
+               ALTERNATE RECORD KEY IS C-LOTE WITH DUPLICATES.
+           SELECT EXCEPCIONES-OUT ASSIGN TO "../data/EXCEPCIONES.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *> Archivo de auditoria compartido con BATCHCOSTOS (nombre en
+      *> minusculas para que ambos programas apunten al mismo archivo)
+           SELECT AUDIT-TRAIL-OUT ASSIGN TO "../data/run_control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,31 +29,65 @@
            05 V-FEC-VENC      PIC X(8).
            05 V-COSTO-CENT    PIC 9(9).
            05 V-PRECIO-CENT   PIC 9(9).
-           05 V-CANTIDAD      PIC 9(9).
+           05 V-CANTIDAD      PIC S9(9)
+                               SIGN IS LEADING SEPARATE CHARACTER.
+           05 V-TIPO-TRANSACCION PIC X(1).
 
        FD  COSTOS-OUT.
        01  COSTOS-REG.
+           05 C-SEQ-NUM       PIC 9(9).
            05 C-CODIGO        PIC X(10).
            05 C-LOTE          PIC X(8).
            05 C-FEC-VENC      PIC X(8).
            05 C-COSTO-UNIT    PIC 9(7)V99.
            05 C-PRECIO-UNIT   PIC 9(7)V99.
-           05 C-CANTIDAD      PIC 9(9).
-           05 C-COSTO-TOT     PIC 9(11)V99.
-           05 C-MARGEN-PCT    PIC 9(3)V9(2).
+           05 C-CANTIDAD      PIC S9(9).
+           05 C-COSTO-TOT     PIC S9(11)V99.
+           05 C-MARGEN-PCT    PIC S9(3)V9(2).
+
+       FD  EXCEPCIONES-OUT.
+       01  EXCEPCIONES-REG.
+           05 EX-CODIGO       PIC X(10).
+           05 EX-LOTE         PIC X(8).
+           05 EX-COSTO-UNIT   PIC 9(7)V99.
+           05 EX-PRECIO-UNIT  PIC 9(7)V99.
+           05 EX-MARGEN-PCT   PIC S9(3)V9(2)
+                               SIGN IS LEADING SEPARATE CHARACTER.
+           05 EX-MOTIVO       PIC X(32).
+
+       FD  AUDIT-TRAIL-OUT.
+           COPY RUNCTRL.
 
        WORKING-STORAGE SECTION.
        01 WS-EOF              PIC X VALUE "N".
+       *> C-LOTE ya no es unico (una devolucion comparte lote con la
+       *> venta original), asi que el archivo indexado usa este
+       *> contador como clave primaria y deja C-LOTE como clave
+       *> alterna con duplicados para las busquedas por lote.
+       01 WS-SEQ-NUM           PIC 9(9) VALUE 0.
        01 WS-COSTO            PIC 9(7)V99.
        01 WS-PRECIO           PIC 9(7)V99.
-       01 WS-CANTIDAD         PIC 9(9).
-       01 WS-COSTO-TOT        PIC 9(11)V99.
-       01 WS-MARGEN-PCT       PIC 9(3)V9(2).
+       01 WS-CANTIDAD         PIC S9(9).
+       01 WS-COSTO-TOT        PIC S9(11)V99.
+       01 WS-MARGEN-PCT       PIC S9(3)V9(2).
+
+       *> Banda de margen aceptable; fuera de este rango se reporta
+       *> como excepcion para revision manual.
+       01 WS-MARGEN-MIN-PCT   PIC S9(3)V9(2) VALUE 5.00.
+       01 WS-MARGEN-MAX-PCT   PIC S9(3)V9(2) VALUE 60.00.
+
+       *> Contadores para el rastro de auditoria compartido con
+       *> BATCHCOSTOS (run_control.dat)
+       01 WS-VENTAS-LEIDAS    PIC 9(9) VALUE 0.
+       01 WS-COSTOS-GRABADOS  PIC 9(9) VALUE 0.
+       01 WS-EXCEPC-GRABADAS  PIC 9(9) VALUE 0.
+       01 FS-AUDIT            PIC XX.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            OPEN INPUT  VENTAS-IN
                 OUTPUT COSTOS-OUT
+                OUTPUT EXCEPCIONES-OUT
 
            PERFORM LEER-VENTA
 
@@ -52,19 +96,27 @@
               PERFORM LEER-VENTA
            END-PERFORM
 
-           CLOSE VENTAS-IN COSTOS-OUT
+           CLOSE VENTAS-IN COSTOS-OUT EXCEPCIONES-OUT
+
+           PERFORM GRABAR-AUDITORIA
            STOP RUN.
 
        LEER-VENTA.
            READ VENTAS-IN
               AT END
                  MOVE "S" TO WS-EOF
+              NOT AT END
+                 ADD 1 TO WS-VENTAS-LEIDAS
            END-READ.
 
        PROCESAR-VENTA.
            *> Los centavos vienen como entero (ej: 00010050 = 100,50)
            MOVE V-COSTO-CENT  TO WS-COSTO
            MOVE V-PRECIO-CENT TO WS-PRECIO
+
+           *> V-TIPO-TRANSACCION "D" = devolucion/nota de credito: la
+           *> cantidad llega negativa desde el extracto de ventas y se
+           *> resta del acumulado para que el neto quede correcto.
            MOVE V-CANTIDAD    TO WS-CANTIDAD
 
            COMPUTE WS-COSTO-TOT = WS-COSTO * WS-CANTIDAD
@@ -77,6 +129,8 @@
                   / WS-PRECIO * 100
            END-IF
 
+           ADD 1 TO WS-SEQ-NUM
+           MOVE WS-SEQ-NUM    TO C-SEQ-NUM
            MOVE V-CODIGO      TO C-CODIGO
            MOVE V-LOTE        TO C-LOTE
            MOVE V-FEC-VENC    TO C-FEC-VENC
@@ -86,4 +140,64 @@
            MOVE WS-COSTO-TOT  TO C-COSTO-TOT
            MOVE WS-MARGEN-PCT TO C-MARGEN-PCT
 
-           WRITE COSTOS-REG.
+           WRITE COSTOS-REG
+           ADD 1 TO WS-COSTOS-GRABADOS
+
+           *> Las devoluciones no se evaluan contra la banda de margen;
+           *> el margen de la venta original ya quedo registrado.
+           IF V-TIPO-TRANSACCION NOT = "D"
+              PERFORM VALIDAR-EXCEPCION-MARGEN
+           END-IF.
+
+       VALIDAR-EXCEPCION-MARGEN.
+           IF WS-COSTO > WS-PRECIO
+              MOVE "COSTO MAYOR A PRECIO DE VENTA " TO EX-MOTIVO
+              PERFORM GRABAR-EXCEPCION
+           ELSE
+              IF WS-MARGEN-PCT < WS-MARGEN-MIN-PCT
+                 OR WS-MARGEN-PCT > WS-MARGEN-MAX-PCT
+                 MOVE "MARGEN FUERA DE BANDA ACEPTABLE" TO EX-MOTIVO
+                 PERFORM GRABAR-EXCEPCION
+              END-IF
+           END-IF.
+
+       GRABAR-EXCEPCION.
+           MOVE V-CODIGO      TO EX-CODIGO
+           MOVE V-LOTE        TO EX-LOTE
+           MOVE WS-COSTO      TO EX-COSTO-UNIT
+           MOVE WS-PRECIO     TO EX-PRECIO-UNIT
+           MOVE WS-MARGEN-PCT TO EX-MARGEN-PCT
+           WRITE EXCEPCIONES-REG
+           ADD 1 TO WS-EXCEPC-GRABADAS.
+
+       GRABAR-AUDITORIA.
+           OPEN EXTEND AUDIT-TRAIL-OUT
+
+           *> Una fila por archivo de salida, igual que BATCHCOSTOS.
+           *> Ninguna venta se excluye de COSTOS_OUT.DAT (las
+           *> excepciones de margen se graban ahi TAMBIEN, no en lugar
+           *> de), asi que "rechazados" queda en cero en ambas filas;
+           *> el conteo de excepciones se reporta como "grabados" en
+           *> su propia fila de EXCEPCIONES.DAT.
+           MOVE "VENTAS_IN.DAT" TO AT-ARCHIVO
+           MOVE WS-VENTAS-LEIDAS   TO AT-REGISTROS-LEIDOS
+           MOVE WS-COSTOS-GRABADOS TO AT-REGISTROS-GRABADOS
+           MOVE 0                  TO AT-REGISTROS-RECHAZADOS
+           PERFORM ESCRIBIR-REGISTRO-AUDITORIA
+
+           MOVE "EXCEPCIONES.DAT" TO AT-ARCHIVO
+           MOVE WS-VENTAS-LEIDAS   TO AT-REGISTROS-LEIDOS
+           MOVE WS-EXCEPC-GRABADAS TO AT-REGISTROS-GRABADOS
+           MOVE 0                  TO AT-REGISTROS-RECHAZADOS
+           PERFORM ESCRIBIR-REGISTRO-AUDITORIA
+
+           CLOSE AUDIT-TRAIL-OUT.
+
+       ESCRIBIR-REGISTRO-AUDITORIA.
+           MOVE "CALC-COSTOS"   TO AT-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AT-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AT-HORA
+           WRITE AUDIT-TRAIL-RECORD
+           IF FS-AUDIT NOT = "00"
+              DISPLAY "ERROR ESCRIBIENDO run_control.dat: " FS-AUDIT
+           END-IF.
