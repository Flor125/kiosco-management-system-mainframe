@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * RUNCTRL.CPY - Registro compartido de auditoria de corridas
+      * (pedido 009). Usado tanto por BATCHCOSTOS como por CALC-COSTOS
+      * para dejar un rastro de auditoria por archivo procesado en
+      * cada corrida (nombre de job, fecha/hora, y contadores de
+      * registros leidos / grabados / rechazados)
+      *-----------------------------------------------------------------
+       01  AUDIT-TRAIL-RECORD.
+           05 AT-JOB-NAME             PIC X(12).
+           05 AT-FECHA-HORA.
+               10 AT-FECHA            PIC 9(8).
+               10 AT-HORA             PIC 9(6).
+           05 AT-ARCHIVO              PIC X(20).
+           05 AT-REGISTROS-LEIDOS     PIC 9(9).
+           05 AT-REGISTROS-GRABADOS   PIC 9(9).
+           05 AT-REGISTROS-RECHAZADOS PIC 9(9).
